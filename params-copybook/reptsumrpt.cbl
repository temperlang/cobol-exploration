@@ -0,0 +1,73 @@
+       identification division.
+       program-id. reptsumrpt.
+
+      ******************************************************************
+      *    Daily summary/MIS report of repeat-utility usage: reads the
+      *    audit trail (see repeat-audit.cbl) and prints counts by
+      *    input-length bucket, average REPEAT-COUNT, and total output
+      *    bytes generated, for capacity planning.
+      ******************************************************************
+
+       environment division.
+       input-output section.
+       file-control.
+           select audit-file assign to auditin
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd  audit-file.
+       copy repeat-audit-rec.
+
+       working-storage section.
+       01  ws-eof-sw            pic x value "n".
+           88  ws-eof           value "y".
+       01  ws-trimmed-len       pic 9(4) comp-5.
+       01  ws-total-cases       pic 9(8) comp-5 value 0.
+       01  ws-bucket-small      pic 9(8) comp-5 value 0.
+       01  ws-bucket-medium     pic 9(8) comp-5 value 0.
+       01  ws-bucket-large      pic 9(8) comp-5 value 0.
+       01  ws-sum-count         pic 9(12) comp-5 value 0.
+       01  ws-sum-out-len       pic 9(12) comp-5 value 0.
+       01  ws-avg-count         pic 9(8)v99 comp-3 value 0.
+
+       procedure division.
+       main-line.
+           open input audit-file
+           perform until ws-eof
+               read audit-file
+                   at end
+                       move "y" to ws-eof-sw
+                   not at end
+                       perform tally-one-record
+               end-read
+           end-perform
+           close audit-file
+           if ws-total-cases > 0
+               compute ws-avg-count
+                   rounded = ws-sum-count / ws-total-cases
+           end-if
+           display "reptsumrpt: daily repeat-utility usage summary"
+           display "  total requests ......... " ws-total-cases
+           display "  input len  1-10 ......... " ws-bucket-small
+           display "  input len 11-50 ......... " ws-bucket-medium
+           display "  input len 51-80 ......... " ws-bucket-large
+           display "  average repeat-count .... " ws-avg-count
+           display "  total output bytes ...... " ws-sum-out-len
+           goback.
+
+       tally-one-record.
+           add 1 to ws-total-cases
+           compute ws-trimmed-len =
+               function length(function trim(aud-in-str))
+           if ws-trimmed-len <= 10
+               add 1 to ws-bucket-small
+           else
+               if ws-trimmed-len <= 50
+                   add 1 to ws-bucket-medium
+               else
+                   add 1 to ws-bucket-large
+               end-if
+           end-if
+           add aud-count to ws-sum-count
+           add aud-out-len to ws-sum-out-len.
