@@ -0,0 +1,35 @@
+//REPEATCJ JOB (ACCTNO),'REPEAT UTILITY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M,NOTIFY=&SYSUID
+//*
+//* Scheduled run of REPEATCALL: builds one filler string per the
+//* SYSIN control card (see params-copybook/main.cbl) and appends
+//* to the compliance audit trail (see repeat-audit.cbl).
+//*
+//STEP010  EXEC PGM=REPEATCALL
+//STEPLIB  DD DISP=SHR,DSN=PROD.REPEATUTIL.LOADLIB
+//SYSIN    DD DISP=SHR,DSN=PROD.REPEATUTIL.CNTLCARD
+//AUDITOUT DD DISP=MOD,DSN=PROD.REPEATUTIL.AUDIT
+//EXTRACTOUT DD DISP=MOD,DSN=PROD.REPEATUTIL.EXTRACT
+//SYSOUT   DD SYSOUT=*
+//CEEDUMP  DD SYSOUT=*
+//*
+//* Abend/bad-RC handling -- STEP010 writes its own "run rejected"
+//* message when REPEAT-STATUS comes back non-zero, but a real
+//* abend (ABEND, S0C7, etc.) still needs to stop the job stream
+//* and surface to the scheduler instead of letting later steps run
+//* against a result that was never produced.
+//*
+//NOTEOK   IF (STEP010.RC <= 4) THEN
+//STEP020  EXEC PGM=IEFBR14
+//SYSOUT   DD SYSOUT=*
+//ENDIF010 ENDIF
+//*
+//NOTBAD   IF (STEP010.RC > 4 | ABEND) THEN
+//STEP030  EXEC PGM=IEFBR14
+//SYSOUT   DD SYSOUT=*
+//*        scheduler monitors this step: its execution means
+//*        STEP010 abended or returned a bad condition code, and
+//*        the run should be flagged to on-call instead of marked
+//*        complete.
+//ENDIF020 ENDIF
+//
