@@ -0,0 +1,54 @@
+       identification division.
+       program-id. repeat-audit.
+
+      ******************************************************************
+      *    Appends one audit-trail record per repeat request, so what
+      *    was generated and when can be shown to an auditor without
+      *    relying on job-log DISPLAY output that rolls off. AUD-IN-STR
+      *    is a fixed 80-byte field, so a caller whose true input is
+      *    longer than 80 bytes passes its real length in
+      *    AUD-IN-FULL-LEN -- the record is flagged AUD-TRUNCATED so a
+      *    partial AUD-IN-STR is never mistaken for the complete input.
+      ******************************************************************
+
+       environment division.
+       input-output section.
+       file-control.
+           select audit-file assign to auditout
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd  audit-file.
+       copy repeat-audit-rec.
+
+       linkage section.
+       01  aud-in-in-str      pic x(80).
+       01  aud-in-full-len    pic 9(4) comp-5.
+       01  aud-in-count       pic 9(8) comp-5.
+       01  aud-in-out-len     pic 9(8) comp-5.
+       01  aud-in-status      pic 9(2) comp-5.
+
+       procedure division
+           using
+               aud-in-in-str
+               aud-in-full-len
+               aud-in-count
+               aud-in-out-len
+               aud-in-status.
+           open extend audit-file
+           move function current-date to aud-timestamp
+           move aud-in-in-str to aud-in-str
+           move aud-in-full-len to aud-in-len
+           if aud-in-full-len > 80
+               move "Y" to aud-truncated
+           else
+               move "N" to aud-truncated
+           end-if
+           move aud-in-count to aud-count
+           move aud-in-out-len to aud-out-len
+           move aud-in-status to aud-status
+           write repeat-audit-rec
+           close audit-file
+           goback.
+       end program repeat-audit.
