@@ -3,8 +3,16 @@
 
        data division.
        working-storage section.
-       01  in-len       pic 9(4) comp-5.
-       01  out-len      pic 9(4) comp-5.
+       01  in-len        pic 9(4) comp-5.
+       01  out-len       pic 9(4) comp-5.
+       01  delim-len     pic 9(4) comp-5.
+       01  needed-len    pic 9(8) comp-5.
+       01  fill-count    pic 9(8) comp-5.
+       01  ws-delimiter  pic x(10).
+       01  ws-aud-count  pic 9(8) comp-5 value 0.
+       01  ws-ok-sw      pic x value "y".
+           88  ws-ok     value "y".
+       copy repeat-limits.
 
        linkage section.
        copy repeat-params.
@@ -13,14 +21,91 @@
            using
                repeat-in-str
                repeat-count
-               repeat-out-buf.
+               repeat-delimiter
+               repeat-mode
+               repeat-encoding
+               repeat-engine
+               repeat-skip-audit
+               repeat-out-buf
+               repeat-status
+               repeat-actual-len.
+           move 00 to repeat-status
+           move 0 to repeat-actual-len
            compute in-len = function length(repeat-in-str)
            compute out-len = function length(repeat-out-buf)
-           call "repeat_string" using
-               repeat-in-str
-               in-len
-               repeat-count
-               repeat-out-buf
-               out-len
+           if repeat-mode-fill
+               if in-len = 0
+                   move 12 to repeat-status
+                   move "n" to ws-ok-sw
+               else
+                   compute fill-count =
+                       function integer-part(out-len / in-len) + 1
+                   move fill-count to repeat-count
+               end-if
+           end-if
+           if ws-ok
+               and (repeat-count = 0 or repeat-count > repeat-max-count)
+               display "repeat-wrapper: repeat-count out of range"
+               move 12 to repeat-status
+               move "n" to ws-ok-sw
+           end-if
+           if ws-ok
+               if repeat-mode-fill
+                   move low-values to ws-delimiter
+                   move 0 to delim-len
+               else
+                   if repeat-delimiter = spaces
+                       move " " to ws-delimiter
+                       move 1 to delim-len
+                   else
+                       move repeat-delimiter to ws-delimiter
+                       compute delim-len = function length(
+                           function trim(repeat-delimiter))
+                   end-if
+               end-if
+               if not repeat-mode-fill
+                   compute needed-len =
+                       (repeat-count * in-len)
+                       + ((repeat-count - 1) * delim-len)
+                   if needed-len > out-len
+                       move 08 to repeat-status
+                       move "n" to ws-ok-sw
+                   end-if
+               end-if
+           end-if
+           if ws-ok
+               if repeat-engine-native
+                   call "rep_repeat_cobol" using
+                       repeat-in-str
+                       in-len
+                       repeat-count
+                       ws-delimiter
+                       delim-len
+                       repeat-encoding
+                       repeat-out-buf
+                       out-len
+               else
+                   call "repeat_string" using
+                       repeat-in-str
+                       in-len
+                       repeat-count
+                       ws-delimiter
+                       delim-len
+                       repeat-encoding
+                       repeat-out-buf
+                       out-len
+               end-if
+               if repeat-mode-fill
+                   move out-len to repeat-actual-len
+               else
+                   move needed-len to repeat-actual-len
+               end-if
+           end-if
+           if not repeat-skip-audit-yes
+               move repeat-count to ws-aud-count
+               call "repeat-audit" using
+                   repeat-in-str in-len ws-aud-count repeat-actual-len
+                       repeat-status
+           end-if
            goback.
        end program repeat-wrapper.
