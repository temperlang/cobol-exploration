@@ -0,0 +1,86 @@
+       identification division.
+       program-id. repeat-regtest.
+
+      ******************************************************************
+      *    Table-driven regression test harness: reads a table of
+      *    (input string, count, expected output) triples and runs
+      *    each one through REPEAT-WRAPPER and REP-REPEAT, printing a
+      *    pass/fail report -- so a template or native-library change
+      *    can be regression-tested before it is rolled out.
+      ******************************************************************
+
+       environment division.
+       input-output section.
+       file-control.
+           select testcase-file assign to testcasf
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd  testcase-file.
+       copy repeat-testcase-rec.
+
+       working-storage section.
+       copy repeat-params.
+       copy rep-repeat-params.
+       01  ws-eof-sw           pic x value "n".
+           88  ws-eof          value "y".
+       01  ws-case-num         pic 9(6) comp-5 value 0.
+       01  ws-pass-count       pic 9(6) comp-5 value 0.
+       01  ws-fail-count       pic 9(6) comp-5 value 0.
+
+       procedure division.
+       main-line.
+           open input testcase-file
+           perform until ws-eof
+               read testcase-file
+                   at end
+                       move "y" to ws-eof-sw
+                   not at end
+                       perform run-one-case
+               end-read
+           end-perform
+           close testcase-file
+           display "repeat-regtest: cases " ws-case-num
+               " pass " ws-pass-count " fail " ws-fail-count
+           goback.
+
+       run-one-case.
+           add 1 to ws-case-num
+           move tc-in-str to repeat-in-str
+           move tc-count to repeat-count
+           move spaces to repeat-delimiter
+           move space to repeat-mode
+           move spaces to repeat-encoding
+           move space to repeat-engine
+           move "Y" to repeat-skip-audit
+           call "repeat-wrapper" using
+               repeat-in-str repeat-count repeat-delimiter
+               repeat-mode repeat-encoding repeat-engine
+               repeat-skip-audit repeat-out-buf repeat-status
+               repeat-actual-len
+           move tc-in-str to rep-repeat-in
+           move tc-count to rep-repeat-count
+           move spaces to rep-repeat-delimiter
+           move space to rep-repeat-mode
+           move spaces to rep-repeat-encoding
+           move "Y" to rep-repeat-skip-audit
+           call "rep-repeat" using
+               rep-repeat-in rep-repeat-count rep-repeat-delimiter
+               rep-repeat-mode rep-repeat-encoding
+               rep-repeat-skip-audit rep-repeat-out
+               rep-repeat-status
+           if repeat-out-buf = tc-expected
+               and rep-repeat-out = tc-expected
+               add 1 to ws-pass-count
+               display "case " ws-case-num ": PASS"
+           else
+               add 1 to ws-fail-count
+               display "case " ws-case-num ": FAIL"
+               if repeat-out-buf not = tc-expected
+                   display "  repeat-wrapper got [" repeat-out-buf "]"
+               end-if
+               if rep-repeat-out not = tc-expected
+                   display "  rep-repeat got     [" rep-repeat-out "]"
+               end-if
+           end-if.
