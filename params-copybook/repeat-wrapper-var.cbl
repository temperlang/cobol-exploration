@@ -0,0 +1,120 @@
+       identification division.
+       program-id. repeat-wrapper-var.
+
+      ******************************************************************
+      *    Variable-length calling convention (see
+      *    repeat-varlen-params.cpy): one subprogram serves any caller
+      *    whose input fits within the installation ceiling, instead of
+      *    a new generated REPEAT-WRAPPER-style copybook per distinct
+      *    input length. Validation/audit logic mirrors REPEAT-WRAPPER.
+      ******************************************************************
+
+       data division.
+       working-storage section.
+       01  out-len       pic 9(4) comp-5.
+       01  delim-len     pic 9(4) comp-5.
+       01  needed-len    pic 9(8) comp-5.
+       01  fill-count    pic 9(8) comp-5.
+       01  ws-delimiter  pic x(10).
+       01  ws-actual-len pic 9(8) comp-5 value 0.
+       01  ws-aud-count  pic 9(8) comp-5 value 0.
+       01  ws-aud-in-str pic x(80).
+       01  ws-ok-sw      pic x value "y".
+           88  ws-ok     value "y".
+       copy repeat-limits.
+
+       linkage section.
+       copy repeat-varlen-params.
+
+       procedure division
+           using
+               repeat-var-in-len
+               repeat-var-in-str
+               repeat-var-count
+               repeat-var-delimiter
+               repeat-var-mode
+               repeat-var-encoding
+               repeat-var-engine
+               repeat-var-out-buf
+               repeat-var-status.
+           move 00 to repeat-var-status
+           move 0 to ws-actual-len
+           compute out-len = function length(repeat-var-out-buf)
+           if repeat-var-in-len = 0 or repeat-var-in-len > 800
+               display "repeat-wrapper-var: repeat-var-in-len "
+                   "out of range"
+               move 12 to repeat-var-status
+               move "n" to ws-ok-sw
+           end-if
+           if ws-ok and repeat-var-mode-fill
+               compute fill-count =
+                   function integer-part(out-len /
+                       repeat-var-in-len) + 1
+               move fill-count to repeat-var-count
+           end-if
+           if ws-ok
+               and (repeat-var-count = 0
+                    or repeat-var-count > repeat-max-count)
+               display "repeat-wrapper-var: repeat-count out of range"
+               move 12 to repeat-var-status
+               move "n" to ws-ok-sw
+           end-if
+           if ws-ok
+               if repeat-var-mode-fill
+                   move low-values to ws-delimiter
+                   move 0 to delim-len
+               else
+                   if repeat-var-delimiter = spaces
+                       move " " to ws-delimiter
+                       move 1 to delim-len
+                   else
+                       move repeat-var-delimiter to ws-delimiter
+                       compute delim-len = function length(
+                           function trim(repeat-var-delimiter))
+                   end-if
+               end-if
+               if not repeat-var-mode-fill
+                   compute needed-len =
+                       (repeat-var-count * repeat-var-in-len)
+                       + ((repeat-var-count - 1) * delim-len)
+                   if needed-len > out-len
+                       move 08 to repeat-var-status
+                       move "n" to ws-ok-sw
+                   end-if
+               end-if
+           end-if
+           if ws-ok
+               if repeat-var-engine-native
+                   call "rep_repeat_cobol" using
+                       repeat-var-in-str
+                       repeat-var-in-len
+                       repeat-var-count
+                       ws-delimiter
+                       delim-len
+                       repeat-var-encoding
+                       repeat-var-out-buf
+                       out-len
+               else
+                   call "repeat_string" using
+                       repeat-var-in-str
+                       repeat-var-in-len
+                       repeat-var-count
+                       ws-delimiter
+                       delim-len
+                       repeat-var-encoding
+                       repeat-var-out-buf
+                       out-len
+               end-if
+               if repeat-var-mode-fill
+                   move out-len to ws-actual-len
+               else
+                   move needed-len to ws-actual-len
+               end-if
+           end-if
+           move repeat-var-count to ws-aud-count
+           move repeat-var-in-str to ws-aud-in-str
+           call "repeat-audit" using
+               ws-aud-in-str repeat-var-in-len ws-aud-count
+               ws-actual-len repeat-var-status
+           goback.
+       end program repeat-wrapper-var.
