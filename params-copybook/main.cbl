@@ -1,14 +1,133 @@
        identification division.
        program-id. repeatcall.
 
+       environment division.
+       input-output section.
+       file-control.
+           select control-card assign to sysin
+               organization is line sequential.
+           select extract-file assign to extractout
+               organization is line sequential.
+
        data division.
+       file section.
+       fd  control-card.
+       01  control-card-rec.
+           05  cc-repeat-in-str   pic x(80).
+           05  cc-repeat-count    pic 9(4).
+           05  cc-repeat-delim    pic x(10).
+           05  cc-repeat-mode     pic x(1).
+           05  cc-repeat-encoding pic x(6).
+           05  cc-repeat-engine   pic x(1).
+               88  cc-engine-string value space "S".
+               88  cc-engine-native value "N".
+
+       fd  extract-file.
+       copy repeat-extract-rec.
+
        working-storage section.
-       copy rep-repeat-params.
-
-       procedure division.
-           move "hi" to rep-repeat-in
-           move 3 to rep-repeat-count
-           call "rep-repeat" using
-               rep-repeat-in rep-repeat-count rep-repeat-out
-           display "result: [" rep-repeat-out "]"
+       copy repeat-params.
+       copy repeat-limits.
+       01  ws-eof-sw              pic x value "n".
+           88  ws-eof             value "y".
+       01  ws-dry-in-len          pic 9(4) comp-5.
+       01  ws-dry-needed-len      pic 9(8) comp-5.
+       01  ws-dry-delim-len       pic 9(4) comp-5.
+
+       linkage section.
+       01  ws-parm-field.
+           05  ws-parm-len        pic s9(4) comp.
+           05  ws-parm-data       pic x(8).
+
+       procedure division using ws-parm-field.
+           open input control-card
+           read control-card
+               at end
+                   move "y" to ws-eof-sw
+           end-read
+           if ws-eof
+               display "repeatcall: no control card on sysin, stopping"
+               close control-card
+               goback
+           end-if
+           move cc-repeat-in-str to repeat-in-str
+           move cc-repeat-count to repeat-count
+           move cc-repeat-delim to repeat-delimiter
+           move cc-repeat-mode to repeat-mode
+           move cc-repeat-encoding to repeat-encoding
+           move cc-repeat-engine to repeat-engine
+           move space to repeat-skip-audit
+           close control-card
+      *    Mirrors the real validation done in REPEAT-WRAPPER: fill
+      *    mode bypasses the count check and needs no delimiter budget,
+      *    and a non-default delimiter adds (count - 1) delimiter bytes
+      *    on top of the plain repetition. WS-DRY-IN-LEN is FUNCTION
+      *    LENGTH of the untrimmed fixed field, same as the real call
+      *    path, so a short input padded with trailing spaces validates
+      *    against the same byte count the real call will use.
+           if ws-parm-len > 0 and ws-parm-data(1:7) = "DRY-RUN"
+               compute ws-dry-in-len =
+                   function length(repeat-in-str)
+               if repeat-mode-fill
+                   if ws-dry-in-len = 0
+                       display "repeatcall: DRY-RUN -- "
+                           "empty input string, would be rejected"
+                   else
+                       display "repeatcall: DRY-RUN -- would produce "
+                           repeat-max-out-len " bytes (fill mode)"
+                   end-if
+               else
+                   if repeat-count = 0
+                       or repeat-count > repeat-max-count
+                       display "repeatcall: DRY-RUN -- "
+                           "repeat-count out of range, would be "
+                           "rejected"
+                   else
+                       if repeat-delimiter = spaces
+                           move 1 to ws-dry-delim-len
+                       else
+                           compute ws-dry-delim-len = function length(
+                               function trim(repeat-delimiter))
+                       end-if
+                       compute ws-dry-needed-len =
+                           (repeat-count * ws-dry-in-len)
+                           + ((repeat-count - 1) * ws-dry-delim-len)
+                       if ws-dry-needed-len > repeat-max-out-len
+                           display "repeatcall: DRY-RUN -- would need "
+                               ws-dry-needed-len " bytes, output "
+                               "buffer only holds " repeat-max-out-len
+                               ", would be rejected"
+                       else
+                           display "repeatcall: DRY-RUN -- would "
+                               "produce " ws-dry-needed-len " bytes"
+                       end-if
+                   end-if
+               end-if
+               goback
+           end-if
+           call "repeat-wrapper" using
+               repeat-in-str repeat-count repeat-delimiter
+               repeat-mode repeat-encoding repeat-engine
+               repeat-skip-audit repeat-out-buf repeat-status
+               repeat-actual-len
+           if repeat-status not = 00
+               display "repeatcall: run rejected, status "
+                   repeat-status
+               move repeat-status to return-code
+           else
+               display "result: [" repeat-out-buf "]"
+           end-if
+           move 0 to ext-key
+           move repeat-in-str to ext-in-str
+           move repeat-count to ext-count
+           if repeat-status = 00
+               move repeat-out-buf to ext-out-buf
+           else
+               move spaces to ext-out-buf
+           end-if
+           move repeat-status to ext-status
+           move function current-date to ext-timestamp
+           open extend extract-file
+           write extract-rec
+           close extract-file
            goback.
