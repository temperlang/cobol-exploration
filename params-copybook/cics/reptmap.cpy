@@ -0,0 +1,46 @@
+      ******************************************************************
+      *    REPTMAP symbolic map, as generated by BMS assembly of
+      *    reptmap.bms (mapset REPTMSET, map REPTMAP). Hand-maintained
+      *    here since this tree has no BMS assembler step; keep it in
+      *    sync with reptmap.bms by hand if a field is added/resized.
+      ******************************************************************
+       01  reptmapi.
+           05  filler              pic x(12).
+           05  instrl               pic s9(4) comp.
+           05  instrf               pic x.
+           05  filler redefines instrf.
+               10  instra          pic x.
+           05  instri               pic x(80).
+           05  rcountl              pic s9(4) comp.
+           05  rcountf              pic x.
+           05  filler redefines rcountf.
+               10  rcounta         pic x.
+           05  rcounti              pic x(4).
+           05  resultl              pic s9(4) comp.
+           05  resultf              pic x.
+           05  filler redefines resultf.
+               10  resulta         pic x.
+           05  resulti              pic x(80).
+           05  rstatusl             pic s9(4) comp.
+           05  rstatusf             pic x.
+           05  filler redefines rstatusf.
+               10  rstatusa        pic x.
+           05  rstatusi             pic x(2).
+           05  msgl                 pic s9(4) comp.
+           05  msgf                 pic x.
+           05  filler redefines msgf.
+               10  msga            pic x.
+           05  msgi                 pic x(79).
+
+       01  reptmapo redefines reptmapi.
+           05  filler              pic x(12).
+           05  filler               pic x(3).
+           05  instro               pic x(80).
+           05  filler               pic x(3).
+           05  rcounto              pic x(4).
+           05  filler               pic x(3).
+           05  resulto              pic x(80).
+           05  filler               pic x(3).
+           05  rstatuso             pic x(2).
+           05  filler               pic x(3).
+           05  msgo                 pic x(79).
