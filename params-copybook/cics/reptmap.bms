@@ -0,0 +1,60 @@
+         PRINT NOGEN
+REPTMSET DFHMSD TYPE=&SYSPARM,                                       X
+               MODE=INOUT,                                           X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                           X
+               TIOAPFX=YES,                                             X
+               CTRL=(FREEKB,FRSET)
+*
+REPTMAP  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                  X
+               COLUMN=1
+*
+         DFHMDF POS=(1,30),                                            X
+               LENGTH=20,                                               X
+               ATTRB=(PROT,BRT),                                        X
+               INITIAL='REPEAT UTILITY - ONLINE'
+*
+         DFHMDF POS=(3,1),                                             X
+               LENGTH=16,                                               X
+               ATTRB=(PROT),                                            X
+               INITIAL='STRING TO REPEAT'
+INSTR    DFHMDF POS=(3,18),                                            X
+               LENGTH=80,                                               X
+               ATTRB=(UNPROT,IC),                                       X
+               JUSTIFY=LEFT
+*
+         DFHMDF POS=(5,1),                                             X
+               LENGTH=16,                                               X
+               ATTRB=(PROT),                                            X
+               INITIAL='REPEAT COUNT'
+RCOUNT   DFHMDF POS=(5,18),                                             X
+               LENGTH=4,                                                X
+               ATTRB=(UNPROT,NUM),                                      X
+               PICOUT='9999'
+*
+         DFHMDF POS=(7,1),                                              X
+               LENGTH=16,                                               X
+               ATTRB=(PROT),                                            X
+               INITIAL='RESULT'
+RESULT   DFHMDF POS=(7,18),                                             X
+               LENGTH=80,                                               X
+               ATTRB=(PROT)
+*
+         DFHMDF POS=(9,1),                                              X
+               LENGTH=16,                                               X
+               ATTRB=(PROT),                                            X
+               INITIAL='STATUS'
+RSTATUS  DFHMDF POS=(9,18),                                             X
+               LENGTH=2,                                                X
+               ATTRB=(PROT)
+*
+         DFHMDF POS=(22,1),                                             X
+               LENGTH=79,                                               X
+               ATTRB=(PROT,BRT)
+MSG      DFHMDF POS=(23,1),                                             X
+               LENGTH=79,                                               X
+               ATTRB=(PROT,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
