@@ -0,0 +1,115 @@
+       identification division.
+       program-id. reptwrpc.
+
+      ******************************************************************
+      *    Online front-end for ad hoc repeat requests (transaction
+      *    RPTC, mapset REPTMSET/REPTMAP -- see reptmap.bms). An analyst
+      *    keys a string and count on the 3270 screen and gets the
+      *    repeated result back without going through the batch/compile
+      *    cycle. Reuses the same REPEAT-WRAPPER business logic the
+      *    batch and REPEATCALL paths call, passed the same REPEAT-
+      *    PARAMS layout, so the online path can never drift from what
+      *    batch produces. REPEAT-WRAPPER's own compliance logging
+      *    (REPEAT-AUDIT) does plain sequential file I/O, which has no
+      *    place in a CICS address space, so this transaction sets
+      *    REPEAT-SKIP-AUDIT and writes its own audit entry to the
+      *    RPTA transient data queue instead.
+      ******************************************************************
+
+       environment division.
+       data division.
+       working-storage section.
+       copy repeat-params.
+       copy repeat-audit-rec.
+       copy reptmap.
+
+       linkage section.
+       01  dfhcommarea          pic x(1).
+
+       procedure division.
+           exec cics handle condition
+               mapfail(send-initial-map)
+               error(abend-routine)
+           end-exec
+
+           exec cics receive
+               map('REPTMAP')
+               mapset('REPTMSET')
+               into(reptmapi)
+           end-exec
+
+           move spaces to repeat-in-str
+           move instri to repeat-in-str
+           move zeros to repeat-count
+           if rcounti not = spaces
+               move rcounti to repeat-count
+           end-if
+           move spaces to repeat-delimiter
+           move space to repeat-mode
+           move spaces to repeat-encoding
+           move space to repeat-engine
+           move "Y" to repeat-skip-audit
+
+           call "repeat-wrapper" using
+               repeat-in-str repeat-count repeat-delimiter
+               repeat-mode repeat-encoding repeat-engine
+               repeat-skip-audit repeat-out-buf repeat-status
+               repeat-actual-len
+
+           move function current-date to aud-timestamp
+           move repeat-in-str to aud-in-str
+           move repeat-count to aud-count
+           move repeat-actual-len to aud-out-len
+           move repeat-status to aud-status
+           move function length(repeat-in-str) to aud-in-len
+           move "N" to aud-truncated
+           exec cics writeq td
+               queue('RPTA')
+               from(repeat-audit-rec)
+               length(length of repeat-audit-rec)
+           end-exec
+
+           move spaces to reptmapo
+           move repeat-in-str to instro
+           move repeat-count to rcounto
+           move repeat-out-buf to resulto
+           move repeat-status to rstatuso
+           if repeat-status = 00
+               move "request accepted" to msgo
+           else
+               move "request rejected -- see status" to msgo
+           end-if
+
+           exec cics send
+               map('REPTMAP')
+               mapset('REPTMSET')
+               from(reptmapo)
+               erase
+           end-exec
+
+           exec cics return
+               transid('RPTC')
+               commarea(dfhcommarea)
+           end-exec.
+
+       send-initial-map.
+           move spaces to reptmapo
+           move "enter a string and a count" to msgo
+           exec cics send
+               map('REPTMAP')
+               mapset('REPTMSET')
+               from(reptmapo)
+               erase
+           end-exec
+           exec cics return
+               transid('RPTC')
+               commarea(dfhcommarea)
+           end-exec.
+
+       abend-routine.
+           exec cics send text
+               from('REPEAT UTILITY ONLINE -- UNEXPECTED ERROR')
+               erase
+           end-exec
+           exec cics return
+           end-exec.
