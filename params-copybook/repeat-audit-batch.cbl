@@ -0,0 +1,50 @@
+       identification division.
+       program-id. repeat-audit-batch.
+
+      ******************************************************************
+      *    Batched counterpart to REPEAT-AUDIT: writes the audit-trail
+      *    row for every entry in a REPEAT-VECTOR-PARAMS table under a
+      *    single OPEN EXTEND/CLOSE, instead of one open+close per
+      *    record. REPEAT-WRAPPER-VEC returns RV-ACTUAL-LEN per entry
+      *    but does not audit itself (see the note there); REPEAT-BATCH
+      *    calls this once per flushed vector batch so the audit I/O
+      *    stays amortized the same way the repeat_string/rep_repeat_
+      *    cobol CALL already is.
+      ******************************************************************
+
+       environment division.
+       input-output section.
+       file-control.
+           select audit-file assign to auditout
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd  audit-file.
+       copy repeat-audit-rec.
+
+       working-storage section.
+       01  ws-idx        pic 9(4) comp-5.
+
+       linkage section.
+       copy repeat-vector-params.
+
+       procedure division
+           using
+               repeat-vec-count
+               repeat-vec-table.
+           open extend audit-file
+           perform varying ws-idx from 1 by 1
+               until ws-idx > repeat-vec-count
+               move function current-date to aud-timestamp
+               move rv-in-str(ws-idx) to aud-in-str
+               move rv-count(ws-idx) to aud-count
+               move rv-actual-len(ws-idx) to aud-out-len
+               move rv-status(ws-idx) to aud-status
+               move function length(rv-in-str(ws-idx)) to aud-in-len
+               move "N" to aud-truncated
+               write repeat-audit-rec
+           end-perform
+           close audit-file
+           goback.
+       end program repeat-audit-batch.
