@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    REPEAT-TESTCASE-REC
+      *    One row of the REPEAT-REGTEST regression table: an input
+      *    string, a repeat count, and the output expected back from
+      *    both REPEAT-WRAPPER and REP-REPEAT.
+      ******************************************************************
+       01  repeat-testcase-rec.
+           05  tc-in-str          pic x(80).
+           05  tc-count           pic 9(4).
+           05  tc-expected        pic x(800).
