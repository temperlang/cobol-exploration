@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    REPEAT-AUDIT-REC
+      *    One line written per repeat request for compliance sign-off:
+      *    when it ran, what was asked for, and what actually came out.
+      ******************************************************************
+       01  repeat-audit-rec.
+           05  aud-timestamp      pic x(26).
+           05  aud-in-str         pic x(80).
+           05  aud-count          pic 9(8).
+           05  aud-out-len        pic 9(8).
+           05  aud-status         pic 9(2).
+           05  aud-in-len         pic 9(4).
+           05  aud-truncated      pic x(1).
+               88  aud-not-truncated  value space "N".
+               88  aud-is-truncated   value "Y".
