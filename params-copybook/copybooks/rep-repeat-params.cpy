@@ -0,0 +1,32 @@
+      ******************************************************************
+      *    REP-REPEAT-PARAMS
+      *    REP-REPEAT-* view of REPEAT-PARAMS, generated from the same
+      *    canonical layout (see repeat-params.cpy) via COPY REPLACING
+      *    so the REP-REPEAT call path keeps its own field names
+      *    without maintaining a second, hand-written layout.
+      ******************************************************************
+       copy repeat-params
+           replacing
+               ==repeat-in-str==        by ==rep-repeat-in==
+               ==repeat-count==         by ==rep-repeat-count==
+               ==repeat-delimiter==     by ==rep-repeat-delimiter==
+               ==repeat-mode-count==    by ==rep-repeat-mode-count==
+               ==repeat-mode-fill==     by ==rep-repeat-mode-fill==
+               ==repeat-mode==          by ==rep-repeat-mode==
+               ==repeat-encoding-platform== by
+                   ==rep-repeat-encoding-platform==
+               ==repeat-encoding-ebcdic==   by
+                   ==rep-repeat-encoding-ebcdic==
+               ==repeat-encoding-ascii==    by
+                   ==rep-repeat-encoding-ascii==
+               ==repeat-encoding==      by ==rep-repeat-encoding==
+               ==repeat-engine-string== by ==rep-repeat-engine-string==
+               ==repeat-engine-native== by ==rep-repeat-engine-native==
+               ==repeat-engine==        by ==rep-repeat-engine==
+               ==repeat-skip-audit-no== by ==rep-repeat-skip-audit-no==
+               ==repeat-skip-audit-yes== by
+                   ==rep-repeat-skip-audit-yes==
+               ==repeat-skip-audit==    by ==rep-repeat-skip-audit==
+               ==repeat-out-buf==       by ==rep-repeat-out==
+               ==repeat-status==        by ==rep-repeat-status==
+               ==repeat-actual-len==    by ==rep-repeat-actual-len==.
