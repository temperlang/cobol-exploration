@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    REPEAT-LIMITS
+      *    Installation-wide ceilings for the repeat utility. Shared by
+      *    every caller/wrapper so a ceiling change is made in one
+      *    place instead of per-program.
+      ******************************************************************
+       01  repeat-max-count        pic 9(4) comp-5 value 1000.
+       01  repeat-max-out-len      pic 9(8) comp-5 value 800.
+      *    must match the OCCURS count on REPEAT-VEC-ENTRY in
+      *    repeat-vector-params.cpy -- kept as a separate named
+      *    constant so batch callers can bound their fill loop
+      *    without hardcoding the table size.
+       01  repeat-vec-max-entries  pic 9(4) comp-5 value 100.
