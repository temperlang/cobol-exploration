@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    REPEAT-NUMERIC-PARAMS
+      *    Numeric/packed-decimal repeat variant, for building repeating
+      *    numeric fill patterns (check-digit padding, synthetic test
+      *    data) instead of working around the PIC X-only REPEAT-PARAMS
+      *    interface with hand-written MOVE statements.
+      *    REPEAT-NUM-SEED holds the digit pattern to repeat, right-
+      *    justified; REPEAT-NUM-SEED-DIGITS says how many of its
+      *    low-order digits are the actual pattern (e.g. seed 00000123
+      *    with seed-digits 3 repeats "123").
+      ******************************************************************
+       01  repeat-num-seed         pic 9(8)  comp-3.
+       01  repeat-num-seed-digits  pic 9(2)  comp-5.
+       01  repeat-num-count        pic 9(4)  comp-5.
+       01  repeat-num-out-buf      pic 9(18) comp-3.
+       01  repeat-num-status       pic 9(2)  comp-5.
