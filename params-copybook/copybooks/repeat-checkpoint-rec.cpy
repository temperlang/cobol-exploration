@@ -0,0 +1,9 @@
+      ******************************************************************
+      *    REPEAT-CHECKPOINT-REC
+      *    Written by REPEAT-BATCH every N records so an abended run
+      *    can be restarted from the last key processed instead of
+      *    reprocessing the whole transaction file.
+      ******************************************************************
+       01  repeat-checkpoint-rec.
+           05  ck-last-key        pic 9(6).
+           05  ck-rec-count       pic 9(8).
