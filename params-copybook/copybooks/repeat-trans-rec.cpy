@@ -0,0 +1,21 @@
+      ******************************************************************
+      *    REPEAT-TRANS-REC
+      *    One repeat request read from the batch driver's transaction
+      *    file: a key, the string to repeat, the repeat count, and the
+      *    same per-request options REPEATCALL's control card carries
+      *    (delimiter, mode, encoding, engine), so a batch run can ask
+      *    for fill-to-length/EBCDIC/native-engine requests the same
+      *    way an ad hoc REPEATCALL request can.
+      ******************************************************************
+       01  repeat-trans-rec.
+           05  rt-key             pic 9(6).
+           05  rt-in-str          pic x(80).
+           05  rt-count           pic 9(4).
+           05  rt-delimiter       pic x(10).
+           05  rt-mode            pic x(1).
+               88  rt-mode-count  value space "C".
+               88  rt-mode-fill   value "F".
+           05  rt-encoding        pic x(6).
+           05  rt-engine          pic x(1).
+               88  rt-engine-string value space "S".
+               88  rt-engine-native value "N".
