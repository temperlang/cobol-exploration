@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    REPEAT-RESULT-REC
+      *    One repeat result written by the batch driver: the
+      *    originating key, the repeated output, and the status
+      *    returned by REPEAT-WRAPPER.
+      ******************************************************************
+       01  repeat-result-rec.
+           05  rr-key             pic 9(6).
+           05  rr-out-buf         pic x(800).
+           05  rr-status          pic 9(2).
