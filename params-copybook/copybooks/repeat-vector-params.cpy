@@ -0,0 +1,28 @@
+      ******************************************************************
+      *    REPEAT-VECTOR-PARAMS
+      *    Batch calling convention for REPEAT-WRAPPER-VEC: a caller
+      *    fills REPEAT-VEC-COUNT entries into REPEAT-VEC-TABLE and
+      *    makes one CALL instead of one CALL per input string, so the
+      *    per-CALL linkage setup and FUNCTION LENGTH work is paid once
+      *    per batch instead of once per record. The OCCURS count here
+      *    must match REPEAT-VEC-MAX-ENTRIES in repeat-limits.cpy.
+      ******************************************************************
+       01  repeat-vec-count      pic 9(4) comp-5.
+       01  repeat-vec-table.
+           05  repeat-vec-entry occurs 100 times.
+               10  rv-in-str      pic x(80).
+               10  rv-count       pic 9(4) comp-5.
+               10  rv-delimiter   pic x(10).
+               10  rv-mode        pic x(1).
+                   88  rv-mode-count  value space "C".
+                   88  rv-mode-fill   value "F".
+               10  rv-encoding    pic x(6).
+                   88  rv-encoding-platform value spaces.
+                   88  rv-encoding-ebcdic   value "EBCDIC".
+                   88  rv-encoding-ascii    value "ASCII ".
+               10  rv-engine      pic x(1).
+                   88  rv-engine-string value space "S".
+                   88  rv-engine-native value "N".
+               10  rv-out-buf     pic x(800).
+               10  rv-status      pic 9(2) comp-5.
+               10  rv-actual-len  pic 9(8) comp-5.
