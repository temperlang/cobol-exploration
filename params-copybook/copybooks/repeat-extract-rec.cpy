@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    REPEAT-EXTRACT-REC
+      *    Fixed-width downstream extract: one row per repeat request,
+      *    so downstream jobs (and the EBCDIC-to-ASCII conversion step
+      *    feeding the reporting warehouse) can pick up results from a
+      *    proper file instead of screen-scraping SYSOUT.
+      ******************************************************************
+       01  extract-rec.
+           05  ext-key          pic 9(6).
+           05  ext-in-str       pic x(80).
+           05  ext-count        pic 9(4).
+           05  ext-out-buf      pic x(800).
+           05  ext-status       pic 9(2).
+           05  ext-timestamp    pic x(26).
