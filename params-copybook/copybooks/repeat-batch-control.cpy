@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    REPEAT-BATCH-CONTROL
+      *    Optional SYSIN control card for REPEAT-BATCH: a restart key
+      *    (last key already processed by a prior, abended run) and the
+      *    checkpoint interval. Zero/blank means "run from the top"
+      *    and "use the installation default interval".
+      ******************************************************************
+       01  batch-control-rec.
+           05  bc-restart-key          pic 9(6).
+           05  bc-checkpoint-interval  pic 9(6).
+           05  bc-dry-run              pic x(1).
+               88  bc-dry-run-yes      value "Y".
+           05  bc-vector-mode          pic x(1).
+               88  bc-vector-mode-yes  value "Y".
