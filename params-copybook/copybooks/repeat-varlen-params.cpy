@@ -0,0 +1,27 @@
+      ******************************************************************
+      *    REPEAT-VARLEN-PARAMS
+      *    Variable-length calling convention for REPEAT-WRAPPER-VAR: a
+      *    length-prefixed input field (REPEAT-VAR-IN-LEN driving an
+      *    OCCURS ... DEPENDING ON table) so one generated subprogram
+      *    can serve callers with different input sizes up to the
+      *    installation ceiling, instead of a new generated wrapper
+      *    copybook per distinct input length.
+      ******************************************************************
+       01  repeat-var-in-len     pic 9(4) comp-5.
+       01  repeat-var-in-str.
+           05  repeat-var-in-char pic x
+               occurs 1 to 800 times depending on repeat-var-in-len.
+       01  repeat-var-count      pic 9(4) comp-5.
+       01  repeat-var-delimiter  pic x(10).
+       01  repeat-var-mode       pic x(1).
+           88  repeat-var-mode-count value space "C".
+           88  repeat-var-mode-fill  value "F".
+       01  repeat-var-encoding   pic x(6).
+           88  repeat-var-encoding-platform value spaces.
+           88  repeat-var-encoding-ebcdic   value "EBCDIC".
+           88  repeat-var-encoding-ascii    value "ASCII ".
+       01  repeat-var-engine     pic x(1).
+           88  repeat-var-engine-string value space "S".
+           88  repeat-var-engine-native value "N".
+       01  repeat-var-out-buf    pic x(800).
+       01  repeat-var-status     pic 9(2) comp-5.
