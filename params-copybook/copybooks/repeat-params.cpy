@@ -0,0 +1,32 @@
+      ******************************************************************
+      *    REPEAT-PARAMS
+      *    Canonical linkage layout for a repeat request/response,
+      *    shared between callers of REPEAT-WRAPPER and REPEAT-WRAPPER
+      *    itself. REP-REPEAT-PARAMS redefines these same fields under
+      *    the older REP-REPEAT-* names for the REP-REPEAT call path --
+      *    see rep-repeat-params.cpy.
+      ******************************************************************
+       01  repeat-in-str      pic x(80).
+       01  repeat-count       pic 9(4) comp-5.
+       01  repeat-delimiter   pic x(10).
+       01  repeat-mode        pic x(1).
+           88  repeat-mode-count  value space "C".
+           88  repeat-mode-fill   value "F".
+       01  repeat-encoding    pic x(6).
+           88  repeat-encoding-platform value spaces.
+           88  repeat-encoding-ebcdic   value "EBCDIC".
+           88  repeat-encoding-ascii    value "ASCII ".
+       01  repeat-engine      pic x(1).
+           88  repeat-engine-string value space "S".
+           88  repeat-engine-native value "N".
+       01  repeat-skip-audit  pic x(1).
+           88  repeat-skip-audit-no   value space "N".
+           88  repeat-skip-audit-yes  value "Y".
+       01  repeat-out-buf     pic x(800).
+       01  repeat-status      pic 9(2) comp-5.
+      *    Bytes REPEAT-WRAPPER actually produced in REPEAT-OUT-BUF on
+      *    a successful call (0 on a rejected one) -- callers that need
+      *    the real output length no longer have to approximate it with
+      *    FUNCTION TRIM, which undercounts an output that legitimately
+      *    ends in a space.
+       01  repeat-actual-len  pic 9(8) comp-5.
