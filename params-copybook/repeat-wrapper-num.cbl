@@ -0,0 +1,107 @@
+       identification division.
+       program-id. repeat-wrapper-num.
+
+      ******************************************************************
+      *    Numeric/packed-decimal repeat variant (see
+      *    repeat-numeric-params.cpy): repeats the low-order
+      *    REPEAT-NUM-SEED-DIGITS digits of REPEAT-NUM-SEED
+      *    REPEAT-NUM-COUNT times into REPEAT-NUM-OUT-BUF. Builds the
+      *    digit string through "repeat_string" the same way the PIC X
+      *    callers do, then converts the result back to packed decimal
+      *    -- there is no separate native numeric-repeat library. Logs
+      *    every request to REPEAT-AUDIT the same as the other wrappers
+      *    (the seed is logged as its displayed digit string, since
+      *    REPEAT-AUDIT's trail is a PIC X layout).
+      ******************************************************************
+
+       data division.
+       working-storage section.
+       01  in-len          pic 9(4) comp-5.
+       01  out-len         pic 9(4) comp-5 value 18.
+       01  delim-len       pic 9(4) comp-5 value 0.
+       01  needed-len      pic 9(8) comp-5.
+      *    no-op delimiter -- digit groups are packed back-to-back,
+      *    not space-separated like the PIC X callers' default.
+       01  ws-delimiter    pic x(10) value low-values.
+       01  ws-encoding     pic x(6) value spaces.
+       01  ws-ok-sw        pic x value "y".
+           88  ws-ok       value "y".
+       01  ws-seed-display pic 9(8) display.
+       01  ws-seed-chars redefines ws-seed-display pic x(8).
+       01  ws-out-buf18    pic x(18) value spaces.
+       01  ws-produced-len pic 9(4) comp-5.
+       01  ws-numeric-result pic 9(18) value zeros.
+       01  ws-numeric-chars redefines ws-numeric-result pic x(18).
+       01  ws-aud-in-str   pic x(80) value spaces.
+       01  ws-aud-in-len   pic 9(4) comp-5 value 0.
+       01  ws-aud-count    pic 9(8) comp-5 value 0.
+       01  ws-aud-len      pic 9(8) comp-5 value 0.
+       copy repeat-limits.
+
+       linkage section.
+       copy repeat-numeric-params.
+
+       procedure division
+           using
+               repeat-num-seed
+               repeat-num-seed-digits
+               repeat-num-count
+               repeat-num-out-buf
+               repeat-num-status.
+           move 00 to repeat-num-status
+           move 0 to ws-aud-len
+           move repeat-num-seed to ws-seed-display
+           if repeat-num-seed-digits = 0
+               or repeat-num-seed-digits > 8
+               display "repeat-wrapper-num: seed-digits out of range"
+               move 12 to repeat-num-status
+               move "n" to ws-ok-sw
+           end-if
+           if ws-ok
+               and (repeat-num-count = 0
+                    or repeat-num-count > repeat-max-count)
+               display "repeat-wrapper-num: repeat-count out of range"
+               move 12 to repeat-num-status
+               move "n" to ws-ok-sw
+           end-if
+           if ws-ok
+               compute needed-len =
+                   repeat-num-count * repeat-num-seed-digits
+               if needed-len > 18
+                   display "repeat-wrapper-num: "
+                       "repeated digits would not fit in 18 digits"
+                   move 08 to repeat-num-status
+                   move "n" to ws-ok-sw
+               end-if
+           end-if
+           if ws-ok
+               move spaces to ws-out-buf18
+               compute in-len = repeat-num-seed-digits
+               call "repeat_string" using
+                   ws-seed-chars(9 - repeat-num-seed-digits :
+                       repeat-num-seed-digits)
+                   in-len
+                   repeat-num-count
+                   ws-delimiter
+                   delim-len
+                   ws-encoding
+                   ws-out-buf18
+                   out-len
+               compute ws-produced-len =
+                   function length(function trim(ws-out-buf18))
+               move zeros to ws-numeric-result
+               move ws-out-buf18(1:ws-produced-len) to
+                   ws-numeric-chars(19 - ws-produced-len :
+                       ws-produced-len)
+               move ws-numeric-result to repeat-num-out-buf
+               move ws-produced-len to ws-aud-len
+           end-if
+           move spaces to ws-aud-in-str
+           move ws-seed-display to ws-aud-in-str(1:8)
+           move repeat-num-count to ws-aud-count
+           move repeat-num-seed-digits to ws-aud-in-len
+           call "repeat-audit" using
+               ws-aud-in-str ws-aud-in-len ws-aud-count ws-aud-len
+               repeat-num-status
+           goback.
+       end program repeat-wrapper-num.
