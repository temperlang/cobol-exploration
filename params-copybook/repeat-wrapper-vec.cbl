@@ -0,0 +1,124 @@
+       identification division.
+       program-id. repeat-wrapper-vec.
+
+      ******************************************************************
+      *    Vectorized calling convention: processes every entry in
+      *    REPEAT-VEC-TABLE (up to REPEAT-VEC-COUNT) in one CALL, for
+      *    bulk callers where the per-record CALL/linkage overhead of
+      *    REPEAT-WRAPPER dominates batch-window time. Per-entry logic
+      *    mirrors REPEAT-WRAPPER; see that program for the single-
+      *    request calling convention.
+      *    Unlike REPEAT-WRAPPER, this program does NOT call
+      *    REPEAT-AUDIT per entry -- an open+close of the audit file
+      *    for every record in the table would immediately reintroduce
+      *    the per-record I/O overhead the vectorized call is meant to
+      *    amortize. Each entry's actual output length is returned in
+      *    RV-ACTUAL-LEN so the caller can write the whole table's
+      *    audit trail in one batched open/close (see
+      *    REPEAT-AUDIT-BATCH, called once per flush by REPEAT-BATCH).
+      ******************************************************************
+
+       data division.
+       working-storage section.
+       01  vec-idx       pic 9(4) comp-5.
+       01  in-len        pic 9(4) comp-5.
+       01  out-len       pic 9(4) comp-5.
+       01  delim-len     pic 9(4) comp-5.
+       01  needed-len    pic 9(8) comp-5.
+       01  fill-count    pic 9(8) comp-5.
+       01  ws-delimiter  pic x(10).
+       01  ws-actual-len pic 9(8) comp-5 value 0.
+       01  ws-ok-sw      pic x value "y".
+           88  ws-ok     value "y".
+       copy repeat-limits.
+
+       linkage section.
+       copy repeat-vector-params.
+
+       procedure division
+           using
+               repeat-vec-count
+               repeat-vec-table.
+           perform varying vec-idx from 1 by 1
+               until vec-idx > repeat-vec-count
+               perform process-one-entry
+           end-perform
+           goback.
+
+       process-one-entry.
+           move "y" to ws-ok-sw
+           move 00 to rv-status(vec-idx)
+           move 0 to ws-actual-len
+           compute in-len = function length(rv-in-str(vec-idx))
+           compute out-len = function length(rv-out-buf(vec-idx))
+           if rv-mode-fill(vec-idx)
+               if in-len = 0
+                   move 12 to rv-status(vec-idx)
+                   move "n" to ws-ok-sw
+               else
+                   compute fill-count =
+                       function integer-part(out-len / in-len) + 1
+                   move fill-count to rv-count(vec-idx)
+               end-if
+           end-if
+           if ws-ok
+               and (rv-count(vec-idx) = 0
+                    or rv-count(vec-idx) > repeat-max-count)
+               display "repeat-wrapper-vec: repeat-count out of range"
+               move 12 to rv-status(vec-idx)
+               move "n" to ws-ok-sw
+           end-if
+           if ws-ok
+               if rv-mode-fill(vec-idx)
+                   move low-values to ws-delimiter
+                   move 0 to delim-len
+               else
+                   if rv-delimiter(vec-idx) = spaces
+                       move " " to ws-delimiter
+                       move 1 to delim-len
+                   else
+                       move rv-delimiter(vec-idx) to ws-delimiter
+                       compute delim-len = function length(
+                           function trim(rv-delimiter(vec-idx)))
+                   end-if
+               end-if
+               if not rv-mode-fill(vec-idx)
+                   compute needed-len =
+                       (rv-count(vec-idx) * in-len)
+                       + ((rv-count(vec-idx) - 1) * delim-len)
+                   if needed-len > out-len
+                       move 08 to rv-status(vec-idx)
+                       move "n" to ws-ok-sw
+                   end-if
+               end-if
+           end-if
+           if ws-ok
+               if rv-engine-native(vec-idx)
+                   call "rep_repeat_cobol" using
+                       rv-in-str(vec-idx)
+                       in-len
+                       rv-count(vec-idx)
+                       ws-delimiter
+                       delim-len
+                       rv-encoding(vec-idx)
+                       rv-out-buf(vec-idx)
+                       out-len
+               else
+                   call "repeat_string" using
+                       rv-in-str(vec-idx)
+                       in-len
+                       rv-count(vec-idx)
+                       ws-delimiter
+                       delim-len
+                       rv-encoding(vec-idx)
+                       rv-out-buf(vec-idx)
+                       out-len
+               end-if
+               if rv-mode-fill(vec-idx)
+                   move out-len to ws-actual-len
+               else
+                   move needed-len to ws-actual-len
+               end-if
+           end-if
+           move ws-actual-len to rv-actual-len(vec-idx).
+       end program repeat-wrapper-vec.
