@@ -3,8 +3,17 @@
 
        data division.
        working-storage section.
-       01  in-len  pic 9(4) comp-5.
-       01  out-len pic 9(4) comp-5.
+       01  in-len        pic 9(4) comp-5.
+       01  out-len       pic 9(4) comp-5.
+       01  delim-len     pic 9(4) comp-5.
+       01  needed-len    pic 9(8) comp-5.
+       01  fill-count    pic 9(8) comp-5.
+       01  ws-delimiter  pic x(10).
+       01  ws-actual-len pic 9(8) comp-5 value 0.
+       01  ws-aud-count  pic 9(8) comp-5 value 0.
+       01  ws-ok-sw      pic x value "y".
+           88  ws-ok     value "y".
+       copy repeat-limits.
 
        linkage section.
        copy rep-repeat-params.
@@ -13,14 +22,78 @@
            using
                rep-repeat-in
                rep-repeat-count
-               rep-repeat-out.
+               rep-repeat-delimiter
+               rep-repeat-mode
+               rep-repeat-encoding
+               rep-repeat-skip-audit
+               rep-repeat-out
+               rep-repeat-status.
+           move 00 to rep-repeat-status
+           move 0 to ws-actual-len
            compute in-len = function length(rep-repeat-in)
            compute out-len = function length(rep-repeat-out)
-           call "rep_repeat_cobol" using
-               rep-repeat-in
-               in-len
-               rep-repeat-count
-               rep-repeat-out
-               out-len
+           if rep-repeat-mode-fill
+               if in-len = 0
+                   move 12 to rep-repeat-status
+                   move "n" to ws-ok-sw
+               else
+                   compute fill-count =
+                       function integer-part(out-len / in-len) + 1
+                   move fill-count to rep-repeat-count
+               end-if
+           end-if
+           if ws-ok
+               and (rep-repeat-count = 0
+                    or rep-repeat-count > repeat-max-count)
+               display "rep-repeat: rep-repeat-count out of range"
+               move 12 to rep-repeat-status
+               move "n" to ws-ok-sw
+           end-if
+           if ws-ok
+               if rep-repeat-mode-fill
+                   move low-values to ws-delimiter
+                   move 0 to delim-len
+               else
+                   if rep-repeat-delimiter = spaces
+                       move " " to ws-delimiter
+                       move 1 to delim-len
+                   else
+                       move rep-repeat-delimiter to ws-delimiter
+                       compute delim-len = function length(
+                           function trim(rep-repeat-delimiter))
+                   end-if
+               end-if
+               if not rep-repeat-mode-fill
+                   compute needed-len =
+                       (rep-repeat-count * in-len)
+                       + ((rep-repeat-count - 1) * delim-len)
+                   if needed-len > out-len
+                       move 08 to rep-repeat-status
+                       move "n" to ws-ok-sw
+                   end-if
+               end-if
+           end-if
+           if ws-ok
+               call "rep_repeat_cobol" using
+                   rep-repeat-in
+                   in-len
+                   rep-repeat-count
+                   ws-delimiter
+                   delim-len
+                   rep-repeat-encoding
+                   rep-repeat-out
+                   out-len
+               if rep-repeat-mode-fill
+                   move out-len to ws-actual-len
+               else
+                   move needed-len to ws-actual-len
+               end-if
+           end-if
+           if not rep-repeat-skip-audit-yes
+               move rep-repeat-count to ws-aud-count
+               call "repeat-audit" using
+                   rep-repeat-in in-len ws-aud-count ws-actual-len
+                   rep-repeat-status
+           end-if
            goback.
        end program rep-repeat.
