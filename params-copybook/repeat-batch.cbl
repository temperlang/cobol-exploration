@@ -0,0 +1,320 @@
+       identification division.
+       program-id. repeat-batch.
+
+       environment division.
+       input-output section.
+       file-control.
+           select control-card assign to sysin
+               organization is line sequential.
+           select trans-file assign to transin
+               organization is line sequential.
+           select result-file assign to resultout
+               organization is line sequential.
+           select checkpoint-file assign to chkptout
+               organization is line sequential.
+           select extract-file assign to extractout
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd  control-card.
+       copy repeat-batch-control.
+
+       fd  trans-file.
+       copy repeat-trans-rec.
+
+       fd  result-file.
+       copy repeat-result-rec.
+
+       fd  checkpoint-file.
+       copy repeat-checkpoint-rec.
+
+       fd  extract-file.
+       copy repeat-extract-rec.
+
+       working-storage section.
+       copy repeat-params.
+       copy repeat-vector-params.
+       copy repeat-limits.
+       01  ws-eof-sw                      pic x value "n".
+           88  ws-eof                     value "y".
+       01  ws-control-eof-sw              pic x value "n".
+           88  ws-control-eof              value "y".
+       01  ws-skip-sw                     pic x value "n".
+           88  ws-skipping                value "y".
+       01  ws-rec-count                   pic 9(8) comp-5 value 0.
+       01  ws-default-chkpt-interval      pic 9(6) value 1000.
+       01  ws-mod-result                  pic 9(6) comp-5.
+       01  ws-dry-in-len                  pic 9(4) comp-5.
+       01  ws-dry-needed-len              pic 9(8) comp-5.
+       01  ws-dry-status                  pic 9(2) comp-5.
+       01  ws-dry-delim-len               pic 9(4) comp-5.
+       01  ws-last-key-processed          pic 9(6) comp-5 value 0.
+       01  ws-vec-idx                     pic 9(4) comp-5.
+       01  ws-vec-keys.
+           05  ws-vec-key occurs 100 times pic 9(6) comp-5.
+       01  ws-in-rec-count                pic 9(8) comp-5 value 0.
+       01  ws-skipped-rec-count           pic 9(8) comp-5 value 0.
+       01  ws-total-in-bytes              pic 9(12) comp-5 value 0.
+       01  ws-total-out-bytes             pic 9(12) comp-5 value 0.
+       01  ws-bal-in-len                  pic 9(4) comp-5.
+       01  ws-bal-out-len                 pic 9(4) comp-5.
+
+       procedure division.
+       main-line.
+           perform read-control-card
+           if bc-checkpoint-interval = 0
+               move ws-default-chkpt-interval to bc-checkpoint-interval
+           end-if
+           if bc-restart-key > 0
+               move "y" to ws-skip-sw
+           end-if
+           if bc-dry-run-yes
+               perform dry-run-pass
+               goback
+           end-if
+           open input trans-file
+           if bc-restart-key > 0
+               open extend result-file
+               open extend extract-file
+           else
+               open output result-file
+               open output extract-file
+           end-if
+           open output checkpoint-file
+           perform until ws-eof
+               read trans-file
+                   at end
+                       move "y" to ws-eof-sw
+                   not at end
+                       perform handle-trans-record
+               end-read
+           end-perform
+           if bc-vector-mode-yes
+               perform flush-vector-batch
+           end-if
+           if ws-rec-count > 0
+               perform write-checkpoint
+           end-if
+           close trans-file result-file checkpoint-file extract-file
+           perform write-control-report
+           goback.
+
+       read-control-card.
+           open input control-card
+           read control-card
+               at end
+                   move "y" to ws-control-eof-sw
+           end-read
+           close control-card
+           if ws-control-eof
+               move 0 to bc-restart-key
+               move 0 to bc-checkpoint-interval
+           end-if.
+
+       handle-trans-record.
+           add 1 to ws-in-rec-count
+           if ws-skipping
+               add 1 to ws-skipped-rec-count
+               if rt-key = bc-restart-key
+                   move "n" to ws-skip-sw
+               end-if
+           else
+               if bc-vector-mode-yes
+                   perform buffer-record
+               else
+                   perform process-record
+                   move rt-key to ws-last-key-processed
+                   add 1 to ws-rec-count
+                   compute ws-mod-result =
+                       function mod(ws-rec-count bc-checkpoint-interval)
+                   if ws-mod-result = 0
+                       perform write-checkpoint
+                   end-if
+               end-if
+           end-if.
+
+       process-record.
+           move rt-in-str to repeat-in-str
+           move rt-count to repeat-count
+           move rt-delimiter to repeat-delimiter
+           move rt-mode to repeat-mode
+           move rt-encoding to repeat-encoding
+           move rt-engine to repeat-engine
+           move space to repeat-skip-audit
+           call "repeat-wrapper" using
+               repeat-in-str repeat-count repeat-delimiter
+               repeat-mode repeat-encoding repeat-engine
+               repeat-skip-audit repeat-out-buf repeat-status
+               repeat-actual-len
+           move rt-key to rr-key
+           move repeat-status to rr-status
+           if repeat-status = 00
+               move repeat-out-buf to rr-out-buf
+           else
+               move spaces to rr-out-buf
+           end-if
+           write repeat-result-rec
+           move rt-key to ext-key
+           move rt-in-str to ext-in-str
+           move repeat-count to ext-count
+           if repeat-status = 00
+               move repeat-out-buf to ext-out-buf
+           else
+               move spaces to ext-out-buf
+           end-if
+           move repeat-status to ext-status
+           move function current-date to ext-timestamp
+           write extract-rec
+           compute ws-bal-in-len = function length(function trim(
+               rt-in-str))
+           if repeat-status = 00
+               move repeat-actual-len to ws-bal-out-len
+           else
+               move 0 to ws-bal-out-len
+           end-if
+           add ws-bal-in-len to ws-total-in-bytes
+           add ws-bal-out-len to ws-total-out-bytes.
+
+      *    Vectorized calling convention (see repeat-wrapper-vec.cbl):
+      *    buffers transaction records into REPEAT-VEC-TABLE and makes
+      *    one CALL per full table instead of one CALL per record.
+       buffer-record.
+           add 1 to repeat-vec-count
+           move rt-in-str to rv-in-str(repeat-vec-count)
+           move rt-count to rv-count(repeat-vec-count)
+           move rt-delimiter to rv-delimiter(repeat-vec-count)
+           move rt-mode to rv-mode(repeat-vec-count)
+           move rt-encoding to rv-encoding(repeat-vec-count)
+           move rt-engine to rv-engine(repeat-vec-count)
+           move rt-key to ws-vec-key(repeat-vec-count)
+           if repeat-vec-count >= repeat-vec-max-entries
+               perform flush-vector-batch
+           end-if.
+
+       flush-vector-batch.
+           if repeat-vec-count > 0
+               call "repeat-wrapper-vec" using
+                   repeat-vec-count repeat-vec-table
+               call "repeat-audit-batch" using
+                   repeat-vec-count repeat-vec-table
+               perform varying ws-vec-idx from 1 by 1
+                   until ws-vec-idx > repeat-vec-count
+                   move ws-vec-key(ws-vec-idx) to rr-key
+                   move rv-status(ws-vec-idx) to rr-status
+                   if rv-status(ws-vec-idx) = 00
+                       move rv-out-buf(ws-vec-idx) to rr-out-buf
+                   else
+                       move spaces to rr-out-buf
+                   end-if
+                   write repeat-result-rec
+                   move ws-vec-key(ws-vec-idx) to ext-key
+                   move rv-in-str(ws-vec-idx) to ext-in-str
+                   move rv-count(ws-vec-idx) to ext-count
+                   if rv-status(ws-vec-idx) = 00
+                       move rv-out-buf(ws-vec-idx) to ext-out-buf
+                   else
+                       move spaces to ext-out-buf
+                   end-if
+                   move rv-status(ws-vec-idx) to ext-status
+                   move function current-date to ext-timestamp
+                   write extract-rec
+                   compute ws-bal-in-len = function length(function
+                       trim(rv-in-str(ws-vec-idx)))
+                   if rv-status(ws-vec-idx) = 00
+                       move rv-actual-len(ws-vec-idx) to ws-bal-out-len
+                   else
+                       move 0 to ws-bal-out-len
+                   end-if
+                   add ws-bal-in-len to ws-total-in-bytes
+                   add ws-bal-out-len to ws-total-out-bytes
+                   move ws-vec-key(ws-vec-idx) to ws-last-key-processed
+                   add 1 to ws-rec-count
+                   compute ws-mod-result =
+                       function mod(ws-rec-count bc-checkpoint-interval)
+                   if ws-mod-result = 0
+                       perform write-checkpoint
+                   end-if
+               end-perform
+               move 0 to repeat-vec-count
+           end-if.
+
+       write-checkpoint.
+           move ws-last-key-processed to ck-last-key
+           move ws-rec-count to ck-rec-count
+           write repeat-checkpoint-rec.
+
+      *    Balancing/control-total report: lets operations balance the
+      *    run the way every other nightly batch job is balanced, and
+      *    catch a job that silently dropped or duplicated records.
+       write-control-report.
+           display "repeat-batch: control totals"
+           display "  input records read ..... " ws-in-rec-count
+           display "  skipped on restart ..... " ws-skipped-rec-count
+           display "  output records written . " ws-rec-count
+           display "  total input bytes ...... " ws-total-in-bytes
+           display "  total output bytes ..... " ws-total-out-bytes
+           if ws-in-rec-count - ws-skipped-rec-count not = ws-rec-count
+               display "repeat-batch: OUT OF BALANCE -- "
+                   "input/output record counts differ"
+           end-if.
+
+       dry-run-pass.
+           display "repeat-batch: DRY-RUN -- validating only, "
+               "no repeat calls will be made"
+           open input trans-file
+           perform until ws-eof
+               read trans-file
+                   at end
+                       move "y" to ws-eof-sw
+                   not at end
+                       perform validate-record
+               end-read
+           end-perform
+           close trans-file
+           display "repeat-batch: DRY-RUN complete, "
+               ws-rec-count " record(s) validated".
+
+      *    Mirrors the real validation done in REPEAT-WRAPPER/REP-REPEAT:
+      *    fill mode bypasses the count check and inserts no delimiter
+      *    between repetitions, and a non-default delimiter adds
+      *    (count - 1) delimiter bytes on top of the plain repetition.
+      *    IN-LEN is FUNCTION LENGTH of the untrimmed fixed field, same
+      *    as the real call path, so a short input padded with trailing
+      *    spaces validates against the same byte count the real call
+      *    will use.
+       validate-record.
+           add 1 to ws-rec-count
+           compute ws-dry-in-len =
+               function length(rt-in-str)
+           if rt-mode-fill
+               if ws-dry-in-len = 0
+                   move 12 to ws-dry-status
+                   move 0 to ws-dry-needed-len
+               else
+                   move repeat-max-out-len to ws-dry-needed-len
+                   move 00 to ws-dry-status
+               end-if
+           else
+               if rt-count = 0 or rt-count > repeat-max-count
+                   move 12 to ws-dry-status
+                   move 0 to ws-dry-needed-len
+               else
+                   if rt-delimiter = spaces
+                       move 1 to ws-dry-delim-len
+                   else
+                       compute ws-dry-delim-len = function length(
+                           function trim(rt-delimiter))
+                   end-if
+                   compute ws-dry-needed-len =
+                       (rt-count * ws-dry-in-len)
+                       + ((rt-count - 1) * ws-dry-delim-len)
+                   if ws-dry-needed-len > repeat-max-out-len
+                       move 08 to ws-dry-status
+                   else
+                       move 00 to ws-dry-status
+                   end-if
+               end-if
+           end-if
+           display "dry-run: key " rt-key " would produce "
+               ws-dry-needed-len " bytes, status " ws-dry-status.
