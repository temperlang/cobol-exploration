@@ -0,0 +1,81 @@
+       identification division.
+       program-id. repeat-recon.
+
+      ******************************************************************
+      *    Nightly reconciliation job: feeds the same (string, count)
+      *    test cases through both REPEAT-WRAPPER ("repeat_string")
+      *    and REP-REPEAT ("rep_repeat_cobol") and reports any case
+      *    where the two native libraries disagree.
+      ******************************************************************
+
+       environment division.
+       input-output section.
+       file-control.
+           select test-file assign to testin
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd  test-file.
+       copy repeat-trans-rec.
+
+       working-storage section.
+       copy repeat-params.
+       copy rep-repeat-params.
+       01  ws-eof-sw           pic x value "n".
+           88  ws-eof          value "y".
+       01  ws-cases-checked    pic 9(8) comp-5 value 0.
+       01  ws-mismatches       pic 9(8) comp-5 value 0.
+
+       procedure division.
+       main-line.
+           open input test-file
+           perform until ws-eof
+               read test-file
+                   at end
+                       move "y" to ws-eof-sw
+                   not at end
+                       perform check-one-case
+               end-read
+           end-perform
+           close test-file
+           display "repeat-recon: cases checked "
+               ws-cases-checked
+           display "repeat-recon: mismatches     "
+               ws-mismatches
+           goback.
+
+       check-one-case.
+           add 1 to ws-cases-checked
+           move rt-in-str to repeat-in-str
+           move rt-count to repeat-count
+           move spaces to repeat-delimiter
+           move space to repeat-mode
+           move spaces to repeat-encoding
+           move space to repeat-engine
+           move "Y" to repeat-skip-audit
+           call "repeat-wrapper" using
+               repeat-in-str repeat-count repeat-delimiter
+               repeat-mode repeat-encoding repeat-engine
+               repeat-skip-audit repeat-out-buf repeat-status
+               repeat-actual-len
+           move rt-in-str to rep-repeat-in
+           move rt-count to rep-repeat-count
+           move spaces to rep-repeat-delimiter
+           move space to rep-repeat-mode
+           move spaces to rep-repeat-encoding
+           move "Y" to rep-repeat-skip-audit
+           call "rep-repeat" using
+               rep-repeat-in rep-repeat-count rep-repeat-delimiter
+               rep-repeat-mode rep-repeat-encoding
+               rep-repeat-skip-audit rep-repeat-out
+               rep-repeat-status
+           if repeat-status not = rep-repeat-status
+               or repeat-out-buf not = rep-repeat-out
+               add 1 to ws-mismatches
+               display "repeat-recon: MISMATCH key " rt-key
+               display "  repeat-wrapper: [" repeat-out-buf
+                   "] status " repeat-status
+               display "  rep-repeat:     [" rep-repeat-out
+                   "] status " rep-repeat-status
+           end-if.
