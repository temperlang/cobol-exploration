@@ -0,0 +1,105 @@
+       identification division.
+       program-id. repeat-wrapper-selfcheck.
+
+      ******************************************************************
+      *    Pre-deployment check: confirms a generated repeat-wrapper
+      *    copybook's declared IN-STR-LEN/OUT-BUF-LEN still match what
+      *    was recorded in the generation catalog (see
+      *    repeat-wrapper-catalog.cpy) at the time it was stamped from
+      *    the template, so a bad substitution is caught at deploy time
+      *    instead of the first time a caller's buffer doesn't fit.
+      *    Also enforces the installation-wide output-size floor (see
+      *    REPEAT-MAX-OUT-LEN in repeat-limits.cpy): a newly generated
+      *    wrapper is required to support at least that much output, so
+      *    a new report's filler needs aren't discovered mid-project to
+      *    be bigger than what was generated.
+      *    Run as a build/deploy step, not part of the production
+      *    calling convention -- sets a non-zero RETURN-CODE on
+      *    mismatch or missing catalog entry so the deploy job can stop
+      *    the pipeline the same way REPEATCJ stops on a bad REPEATCALL
+      *    condition code.
+      ******************************************************************
+
+       environment division.
+       input-output section.
+       file-control.
+           select control-card assign to sysin
+               organization is line sequential.
+           select catalog-file assign to catalogf
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd  control-card.
+       copy selfcheck-control.
+
+       fd  catalog-file.
+       copy repeat-wrapper-catalog.
+
+       working-storage section.
+       copy repeat-limits.
+       01  ws-catalog-eof-sw       pic x value "n".
+           88  ws-catalog-eof      value "y".
+       01  ws-found-sw             pic x value "n".
+           88  ws-found            value "y".
+
+       procedure division.
+       main-line.
+           open input control-card
+           read control-card
+               at end
+                   display "selfcheck: no control card on sysin"
+                   move 16 to return-code
+                   close control-card
+                   goback
+           end-read
+           close control-card
+           open input catalog-file
+           perform until ws-catalog-eof
+               read catalog-file
+                   at end
+                       move "y" to ws-catalog-eof-sw
+                   not at end
+                       perform check-one-catalog-row
+               end-read
+           end-perform
+           close catalog-file
+           if not ws-found
+               display "selfcheck: no catalog entry for program "
+                   sc-program-name
+               move 16 to return-code
+           end-if
+           goback.
+
+       check-one-catalog-row.
+           if function trim(cat-program-name) =
+               function trim(sc-program-name)
+               move "y" to ws-found-sw
+               perform compare-lengths
+           end-if.
+
+       compare-lengths.
+           if cat-in-str-len not = sc-expected-in-str-len
+               or cat-out-buf-len not = sc-expected-out-buf-len
+               display "selfcheck: LENGTH MISMATCH for "
+                   sc-program-name
+               display "  catalog in-str-len/out-buf-len ... "
+                   cat-in-str-len "/" cat-out-buf-len
+               display "  expected in-str-len/out-buf-len .. "
+                   sc-expected-in-str-len "/"
+                   sc-expected-out-buf-len
+               move 8 to return-code
+           else
+               display "selfcheck: lengths match for "
+                   sc-program-name
+           end-if
+           if cat-out-buf-len < repeat-max-out-len
+               display "selfcheck: "
+                   sc-program-name
+                   " out-buf-len is below the installation minimum"
+               display "  generated out-buf-len ............ "
+                   cat-out-buf-len
+               display "  installation minimum (repeat-limits) "
+                   repeat-max-out-len
+               move 8 to return-code
+           end-if.
