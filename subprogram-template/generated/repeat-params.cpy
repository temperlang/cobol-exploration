@@ -0,0 +1,30 @@
+      ******************************************************************
+      *    GENERATED COPYBOOK -- do not hand-edit.
+      *    Stamped from subprogram-template/repeat-wrapper-template.cpy
+      *    (template version 1.1) for the REPEATCALL/REPEAT-WRAPPER
+      *    pairing in this directory.
+      *    in-str-len = 80, out-buf-len = 800.
+      *    Field-for-field match to the canonical REPEAT-PARAMS layout
+      *    (params-copybook/copybooks/repeat-params.cpy) except for the
+      *    two stamped lengths.
+      *    Catalogued in subprogram-template/catalog/
+      *    repeat-wrapper-catalog.dat -- program repeat-wrapper.
+      ******************************************************************
+       01  repeat-in-str      pic x(80).
+       01  repeat-count       pic 9(4) comp-5.
+       01  repeat-delimiter   pic x(10).
+       01  repeat-mode        pic x(1).
+           88  repeat-mode-count  value space "C".
+           88  repeat-mode-fill   value "F".
+       01  repeat-encoding    pic x(6).
+           88  repeat-encoding-platform value spaces.
+           88  repeat-encoding-ebcdic   value "EBCDIC".
+           88  repeat-encoding-ascii    value "ASCII ".
+       01  repeat-engine      pic x(1).
+           88  repeat-engine-string value space "S".
+           88  repeat-engine-native value "N".
+       01  repeat-skip-audit  pic x(1).
+           88  repeat-skip-audit-no   value space "N".
+           88  repeat-skip-audit-yes  value "Y".
+       01  repeat-out-buf     pic x(800).
+       01  repeat-status      pic 9(2) comp-5.
