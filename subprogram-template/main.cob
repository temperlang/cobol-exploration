@@ -8,7 +8,15 @@
        procedure division.
            move "hi" to repeat-in-str
            move 3 to repeat-count
+           move spaces to repeat-delimiter
+           move space to repeat-mode
+           move spaces to repeat-encoding
+           move space to repeat-engine
+           move space to repeat-skip-audit
            call "repeat-wrapper" using
-               repeat-in-str repeat-count repeat-out-buf
+               repeat-in-str repeat-count repeat-delimiter
+               repeat-mode repeat-encoding repeat-engine
+               repeat-skip-audit repeat-out-buf repeat-status
+               repeat-actual-len
            display "result: [" repeat-out-buf "]"
            stop run.
