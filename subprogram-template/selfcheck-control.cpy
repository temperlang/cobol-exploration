@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    SELFCHECK-CONTROL
+      *    SYSIN control card for REPEAT-WRAPPER-SELFCHECK: which
+      *    catalogued program to verify, and the in-str/out-buf lengths
+      *    the deploy step expects that generated copybook to declare.
+      ******************************************************************
+       01  selfcheck-control-rec.
+           05  sc-program-name           pic x(20).
+           05  sc-expected-in-str-len    pic 9(4).
+           05  sc-expected-out-buf-len   pic 9(8).
