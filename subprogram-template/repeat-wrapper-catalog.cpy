@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    REPEAT-WRAPPER-CATALOG-REC
+      *    One row per generated repeat-wrapper subprogram: the
+      *    program name it was generated as, the in-str/out-buf
+      *    lengths stamped into its copybook, the date it was
+      *    generated, and the template version it was stamped from.
+      *    Read by the deploy-time self-check (see the length-mismatch
+      *    self-check note in repeat-wrapper-template.cpy) and by ops
+      *    and audit to see what is deployed without reading source.
+      ******************************************************************
+       01  repeat-wrapper-catalog-rec.
+           05  cat-program-name       pic x(20).
+           05  cat-in-str-len         pic 9(4).
+           05  cat-out-buf-len        pic 9(8).
+           05  cat-gen-date           pic 9(8).
+           05  cat-template-version   pic x(8).
