@@ -0,0 +1,17 @@
+      ******************************************************************
+      *    REPEAT-LIMITS
+      *    Installation-wide ceilings for the repeat utility. Kept as
+      *    a local copy in this demo tree (mirrors
+      *    params-copybook/copybooks/repeat-limits.cpy) so the
+      *    template/generation/self-check demo compiles standalone,
+      *    without an include path onto the production app directory.
+      *    Keep the values in sync with the production copybook by
+      *    hand if a ceiling changes.
+      ******************************************************************
+       01  repeat-max-count        pic 9(4) comp-5 value 1000.
+       01  repeat-max-out-len      pic 9(8) comp-5 value 800.
+      *    must match the OCCURS count on REPEAT-VEC-ENTRY in
+      *    repeat-vector-params.cpy -- kept as a separate named
+      *    constant so batch callers can bound their fill loop
+      *    without hardcoding the table size.
+       01  repeat-vec-max-entries  pic 9(4) comp-5 value 100.
